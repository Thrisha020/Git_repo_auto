@@ -0,0 +1,221 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  CUBESWP.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-09  DG   NEW PROGRAM. DRIVES SUM-OF-CUBES OVER A RANGE
+000130*                  OF L-MAX-STEP VALUES SUPPLIED ON A SYSIN
+000140*                  PARAMETER CARD AND PRINTS A STEP/RESULT TABLE
+000150*                  FOR CAPACITY-PLANNING RUNS, IN PLACE OF
+000160*                  MAIN-PROGRAM'S SINGLE-STEP CALL IN cube.cbl.
+000170* 2026-08-09  DG   ADDED AN AUDIT-LOG RECORD PER SWEPT STEP SO
+000180*                  EACH STEP'S INPUT AND RESULT SURVIVE PAST THE
+000190*                  JOB LOG, THE SAME AS cube.cbl AND AddMain.cob.
+000200* 2026-08-09  DG   ADDED A CLOSED-FORM RECOMPUTATION OF EACH
+000210*                  STEP'S SUM OF CUBES TO FLAG A MISMATCH AGAINST
+000220*                  SUM-OF-CUBES'S ANSWER, THE SAME AS cube.cbl.
+000230* 2026-08-09  DG   REPLACED THE CONSOLE TABLE WITH A PRINTED
+000240*                  REPORT (CUBESRPT) CARRYING A PAGE HEADING AND
+000250*                  ONE DETAIL LINE PER SWEPT STEP.
+000260* 2026-08-09  DG   ADDED WS-RETURN-CODE, SET AND HELD FOR THE REST
+000270*                  OF THE RUN WHEN ANY STEP'S MISMATCH WARNING
+000280*                  FIRES, AND RETURNED AT JOB END - THE SAME AS
+000290*                  cube.cbl - INSTEAD OF ALWAYS ENDING THE SWEEP
+000300*                  WITH A ZERO RETURN CODE.
+000310* 2026-08-09  DG   GAVE PARM-FILE A FILE STATUS AND A CHECK AFTER
+000320*                  OPEN, THE SAME AS cube.cbl, SO A MISSING SYSIN
+000330*                  CARD RUNS WITH THE SHOP DEFAULT SWEEP RANGE
+000340*                  INSTEAD OF ABENDING ON THE OPEN.
+000350*----------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PARM-FILE ASSIGN TO "SYSIN"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-PARM-FILE-STATUS.
+000420     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000450     SELECT RPT-FILE ASSIGN TO "CUBESRPT"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  PARM-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY SWEEPPRM.
+000520 FD  AUDIT-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY AUDITREC.
+000550 FD  RPT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY PRTLINE.
+000580 WORKING-STORAGE SECTION.
+000590*----------------------------------------------------------------
+000600* SWITCHES
+000610*----------------------------------------------------------------
+000620 01  WS-SWITCHES.
+000630     05 WS-PARM-EOF-SW      PIC X(01) VALUE 'N'.
+000640         88 END-OF-PARM-FILE           VALUE 'Y'.
+000650 01  WS-PARM-FILE-STATUS    PIC X(02) VALUE SPACES.
+000660     88 WS-PARM-FILE-FOUND            VALUE '00'.
+000670 01  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000680     88 WS-AUDIT-FILE-FOUND            VALUE '00'.
+000690*----------------------------------------------------------------
+000700* CURRENT SYSTEM DATE, PICKED UP ONCE AT START-UP FOR THE AUDIT
+000710* LOG.
+000720*----------------------------------------------------------------
+000730 01  WS-RUN-DATE            PIC 9(08) VALUE ZERO.
+000740 01  WS-RETURN-CODE         PIC 9(04) COMP VALUE ZERO.
+000750*----------------------------------------------------------------
+000760* RUN-PARAMETER AND WORK FIELDS
+000770*----------------------------------------------------------------
+000780 01  WS-START-STEP          PIC S9(10) VALUE 1.
+000790 01  WS-END-STEP            PIC S9(10) VALUE 5.
+000800 01  WS-CURRENT-STEP        PIC S9(10) VALUE ZERO.
+000810*----------------------------------------------------------------
+000820* SUM-OF-CUBES LINKAGE FIELDS
+000830*----------------------------------------------------------------
+000840 01  L-MAX-STEP             PIC S9(10) VALUE ZERO.
+000850 01  RESULT                 PIC S9(10) VALUE ZERO.
+000860*----------------------------------------------------------------
+000870* INDEPENDENT CROSS-CHECK FIELD - SEE cube.cbl FOR THE SAME
+000880* CLOSED-FORM FORMULA.
+000890*----------------------------------------------------------------
+000900 01  WS-EXPECTED-RESULT     PIC S9(10) VALUE ZERO.
+000910*----------------------------------------------------------------
+000920* PRINTED-REPORT CONTROLS AND LINE LAYOUTS
+000930*----------------------------------------------------------------
+000940     COPY RPTHDR.
+000950 01  WS-RPT-CONTROLS.
+000960     05 WS-PAGE-NUMBER      PIC 9(04) COMP VALUE ZERO.
+000970     05 WS-LINE-COUNT       PIC 9(03) COMP VALUE ZERO.
+000980     05 WS-LINES-PER-PAGE   PIC 9(03) COMP VALUE 060.
+000990 01  WS-RPT-PARAMETERS      PIC X(100) VALUE SPACES.
+001000 01  WS-RPT-RUN-DATE        PIC X(10)  VALUE SPACES.
+001010 01  WS-RPT-DETAIL.
+001020     05 RD-CTL              PIC X(01) VALUE SPACE.
+001030     05 FILLER              PIC X(12) VALUE 'L-MAX-STEP: '.
+001040     05 RD-MAX-STEP         PIC Z(09)9-.
+001050     05 FILLER              PIC X(03) VALUE SPACES.
+001060     05 FILLER              PIC X(18) VALUE 'SUM OF CUBES IS: '.
+001070     05 RD-RESULT           PIC Z(09)9-.
+001080     05 FILLER              PIC X(77) VALUE SPACES.
+001090 PROCEDURE DIVISION.
+001100*================================================================
+001110* 0000-MAINLINE
+001120*================================================================
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001150     PERFORM 2000-SWEEP-ONE-STEP THRU 2000-EXIT
+001160         UNTIL WS-CURRENT-STEP > WS-END-STEP.
+001170     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001180     STOP RUN RETURNING WS-RETURN-CODE.
+001190*----------------------------------------------------------------
+001200* 1000-INITIALIZE - READ THE SWEEP RANGE AND PRINT THE HEADING
+001210*----------------------------------------------------------------
+001220 1000-INITIALIZE.
+001230     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001240     OPEN INPUT PARM-FILE.
+001250     IF WS-PARM-FILE-FOUND
+001260         READ PARM-FILE
+001270             AT END SET END-OF-PARM-FILE TO TRUE
+001280         END-READ
+001290         IF NOT END-OF-PARM-FILE
+001300             IF PARM-START-STEP > 0
+001310                 MOVE PARM-START-STEP TO WS-START-STEP
+001320             END-IF
+001330             IF PARM-END-STEP > 0
+001340                 MOVE PARM-END-STEP TO WS-END-STEP
+001350             END-IF
+001360         END-IF
+001370         CLOSE PARM-FILE
+001380     ELSE
+001390         SET END-OF-PARM-FILE TO TRUE
+001400     END-IF.
+001410     IF WS-START-STEP > WS-END-STEP
+001420         DISPLAY '*** CUBESWP0001E - START STEP ' WS-START-STEP
+001430             ' EXCEEDS END STEP ' WS-END-STEP ' ***'
+001440         STOP RUN RETURNING 16
+001450     END-IF.
+001460     MOVE WS-START-STEP TO WS-CURRENT-STEP.
+001470     OPEN OUTPUT RPT-FILE.
+001480     MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE.
+001490     STRING 'START-STEP=' WS-START-STEP ' END-STEP=' WS-END-STEP
+001500         DELIMITED BY SIZE INTO WS-RPT-PARAMETERS.
+001510     PERFORM 1020-WRITE-REPORT-HEADING THRU 1020-EXIT.
+001520 1000-EXIT.
+001530     EXIT.
+001540*----------------------------------------------------------------
+001550* 1020-WRITE-REPORT-HEADING - START A NEW REPORT PAGE
+001560*----------------------------------------------------------------
+001570 1020-WRITE-REPORT-HEADING.
+001580     ADD 1 TO WS-PAGE-NUMBER.
+001590     MOVE 'CUBESWP'            TO RH1-PROGRAM-NAME.
+001600     MOVE WS-RPT-RUN-DATE      TO RH1-RUN-DATE.
+001610     MOVE WS-PAGE-NUMBER       TO RH1-PAGE-NUMBER.
+001620     MOVE WS-RPT-PARAMETERS    TO RH2-PARAMETERS.
+001630     WRITE PRINT-RECORD FROM WS-RPT-HEADING-1.
+001640     WRITE PRINT-RECORD FROM WS-RPT-HEADING-2.
+001650     WRITE PRINT-RECORD FROM WS-RPT-HEADING-3.
+001660     MOVE ZERO TO WS-LINE-COUNT.
+001670 1020-EXIT.
+001680     EXIT.
+001690*----------------------------------------------------------------
+001700* 2000-SWEEP-ONE-STEP - CALL SUM-OF-CUBES FOR ONE STEP VALUE AND
+001710*                       PRINT ITS REPORT DETAIL LINE
+001720*----------------------------------------------------------------
+001730 2000-SWEEP-ONE-STEP.
+001740     MOVE WS-CURRENT-STEP TO L-MAX-STEP.
+001750     CALL 'SUM-OF-CUBES' USING L-MAX-STEP RESULT.
+001760     COMPUTE WS-EXPECTED-RESULT =
+001770         ((L-MAX-STEP * (L-MAX-STEP + 1)) / 2) ** 2.
+001780     IF RESULT NOT = WS-EXPECTED-RESULT
+001790         DISPLAY '*** CUBESWP0002W - RESULT MISMATCH AT STEP '
+001800             WS-CURRENT-STEP ' - GOT ' RESULT ' EXPECTED '
+001810             WS-EXPECTED-RESULT ' ***'
+001820         MOVE 4 TO WS-RETURN-CODE
+001830     END-IF.
+001840     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+001850         PERFORM 1020-WRITE-REPORT-HEADING THRU 1020-EXIT
+001860     END-IF.
+001870     MOVE WS-CURRENT-STEP TO RD-MAX-STEP.
+001880     MOVE RESULT          TO RD-RESULT.
+001890     WRITE PRINT-RECORD FROM WS-RPT-DETAIL.
+001900     ADD 1 TO WS-LINE-COUNT.
+001910     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+001920     ADD 1 TO WS-CURRENT-STEP.
+001930 2000-EXIT.
+001940     EXIT.
+001950*----------------------------------------------------------------
+001960* 3000-FINALIZE - PRINT THE REPORT FOOTER AND CLOSE THE REPORT
+001970*----------------------------------------------------------------
+001980 3000-FINALIZE.
+001990     WRITE PRINT-RECORD FROM WS-RPT-FOOTER.
+002000     CLOSE RPT-FILE.
+002010 3000-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------------
+002040* 8000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDITLOG FOR THE
+002050*                           STEP JUST SWEPT
+002060*----------------------------------------------------------------
+002070 8000-WRITE-AUDIT-RECORD.
+002080     OPEN EXTEND AUDIT-FILE.
+002090     IF NOT WS-AUDIT-FILE-FOUND
+002100         OPEN OUTPUT AUDIT-FILE
+002110     END-IF.
+002120     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+002130     MOVE 'CUBESWP ' TO AUDIT-PROGRAM-ID.
+002140     STRING 'L-MAX-STEP=' L-MAX-STEP DELIMITED BY SIZE
+002150         INTO AUDIT-INPUTS.
+002160     MOVE RESULT TO AUDIT-RESULT.
+002170     MOVE WS-RETURN-CODE TO AUDIT-RETURN-CODE.
+002180     WRITE AUDIT-RECORD.
+002190     CLOSE AUDIT-FILE.
+002200 8000-EXIT.
+002210     EXIT.
