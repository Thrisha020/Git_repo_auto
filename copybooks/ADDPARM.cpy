@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* ADDPARM - SYSIN PARAMETER CARD FOR AddMain
+000030*
+000040* ONE CARD, READ ONCE AT THE START OF THE RUN. ALL FIELDS ARE
+000050* OPTIONAL - A BLANK FIELD MEANS "USE THE SHOP DEFAULT".
+000060*----------------------------------------------------------------
+000070 01  ADDMAIN-PARM-RECORD.
+000080     05 PARM-CONTROL-DATE       PIC X(08).
+000090     05 PARM-TRANS-FILE-ID      PIC X(08).
+000100     05 FILLER                  PIC X(64).
