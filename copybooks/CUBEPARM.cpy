@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------------
+000020* CUBEPARM - SYSIN PARAMETER CARD FOR MAIN-PROGRAM (cube.cbl)
+000030*
+000040* ONE CARD, READ ONCE AHEAD OF THE CALL TO SUM-OF-CUBES. A
+000050* BLANK/ZERO CARD MEANS "USE THE SHOP DEFAULT L-MAX-STEP".
+000060*----------------------------------------------------------------
+000070 01  CUBE-PARM-RECORD.
+000080     05 PARM-MAX-STEP           PIC 9(10).
+000090     05 FILLER                  PIC X(70).
