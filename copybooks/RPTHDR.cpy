@@ -0,0 +1,33 @@
+000010*----------------------------------------------------------------
+000020* RPTHDR - COMMON PAGE-HEADING AND END-OF-REPORT LINES SHARED BY
+000030* EVERY PRINTED BATCH REPORT. EACH 01-LEVEL BELOW IS EXACTLY 133
+000040* BYTES (1-BYTE ASA CONTROL + 132-BYTE PRINT LINE), THE SAME
+000050* LENGTH AS PRINT-RECORD IN PRTLINE, SO IT CAN BE MOVED TO THE
+000060* REPORT FD RECORD OR WRITTEN ... FROM DIRECTLY.
+000070*
+000080* EACH CALLING PROGRAM MOVES ITS OWN PROGRAM NAME, RUN DATE AND
+000090* PARAMETER TEXT INTO RH1-PROGRAM-NAME / RH1-RUN-DATE /
+000100* RH2-PARAMETERS AND RH1-PAGE-NUMBER BEFORE WRITING THE HEADING.
+000110*----------------------------------------------------------------
+000120 01  WS-RPT-HEADING-1.
+000130     05 RH1-CTL                 PIC X(01) VALUE '1'.
+000140     05 FILLER                  PIC X(09) VALUE 'PROGRAM: '.
+000150     05 RH1-PROGRAM-NAME        PIC X(20).
+000160     05 FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+000170     05 RH1-RUN-DATE            PIC X(10).
+000180     05 FILLER                  PIC X(06) VALUE 'PAGE: '.
+000190     05 RH1-PAGE-NUMBER         PIC ZZZ9.
+000200     05 FILLER                  PIC X(73) VALUE SPACES.
+000210 01  WS-RPT-HEADING-2.
+000220     05 RH2-CTL                 PIC X(01) VALUE '0'.
+000230     05 FILLER                  PIC X(12) VALUE 'PARAMETERS: '.
+000240     05 RH2-PARAMETERS          PIC X(100).
+000250     05 FILLER                  PIC X(20) VALUE SPACES.
+000260 01  WS-RPT-HEADING-3.
+000270     05 RH3-CTL                 PIC X(01) VALUE '0'.
+000280     05 FILLER                  PIC X(132) VALUE SPACES.
+000290 01  WS-RPT-FOOTER.
+000300     05 RF-CTL                  PIC X(01) VALUE '0'.
+000310     05 FILLER                  PIC X(23) VALUE
+000320         '*** END OF REPORT ***'.
+000330     05 FILLER                  PIC X(109) VALUE SPACES.
