@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* SWEEPPRM - SYSIN PARAMETER CARD FOR CUBESWP
+000030*
+000040* ONE CARD, READ ONCE AT START-UP, GIVING THE RANGE OF L-MAX-STEP
+000050* VALUES TO SWEEP. A MISSING OR ZERO CARD DEFAULTS TO 1 THRU 5.
+000060*----------------------------------------------------------------
+000070 01  SWEEP-PARM-RECORD.
+000080     05 PARM-START-STEP         PIC 9(10).
+000090     05 PARM-END-STEP           PIC 9(10).
+000100     05 FILLER                  PIC X(60).
