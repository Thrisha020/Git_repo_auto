@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020* CKPTREC - CHECKPOINT RECORD FOR SUM-OF-CUBES
+000030*
+000040* REWRITTEN PERIODICALLY WHILE THE ACCUMULATION LOOP RUNS SO A
+000050* RERUN AFTER AN ABEND CAN RESUME FROM CKPT-CURRENT-STEP INSTEAD
+000060* OF REPROCESSING THE WHOLE RANGE. CKPT-MAX-STEP IS CARRIED SO A
+000070* CHECKPOINT LEFT BY A DIFFERENT L-MAX-STEP RUN IS NOT MISTAKENLY
+000080* APPLIED TO THIS ONE.
+000090*----------------------------------------------------------------
+000100 01  CKPT-RECORD.
+000110     05 CKPT-MAX-STEP           PIC S9(10).
+000120     05 CKPT-CURRENT-STEP       PIC S9(10).
+000130     05 CKPT-RUNNING-RESULT     PIC S9(10).
