@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC - AUDIT LOG RECORD, SHARED BY ALL PROGRAMS IN THIS
+000030*            SUITE THAT CALL ADDSUB OR SUM-OF-CUBES.
+000040*
+000050* ONE RECORD IS APPENDED TO AUDITLOG FOR EACH RUN (OR, FOR A
+000060* MULTI-STEP DRIVER SUCH AS CUBESWP, EACH STEP) SO THE INPUTS
+000070* THAT PRODUCED A GIVEN RESULT CAN BE ANSWERED LONG AFTER THE
+000080* JOB LOG HAS ROLLED OFF.
+000090*----------------------------------------------------------------
+000100 01  AUDIT-RECORD.
+000110     05 AUDIT-RUN-DATE          PIC 9(08).
+000120     05 AUDIT-PROGRAM-ID        PIC X(08).
+000130     05 AUDIT-INPUTS            PIC X(30).
+000140     05 AUDIT-RESULT            PIC 9(10).
+000150     05 AUDIT-RETURN-CODE       PIC 9(04).
+000160     05 FILLER                  PIC X(20).
