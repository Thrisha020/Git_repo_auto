@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------------
+000020* PRTLINE - FD RECORD FOR THE BATCH PRINT REPORT FILES SHARED BY
+000030* AddMain.cob, cube.cbl AND CubeSwp.cbl. BYTE ONE IS STANDARD ASA
+000040* CARRIAGE CONTROL ('1' = SKIP TO A NEW PAGE, '0' = SPACE TWO
+000050* LINES, ' ' = SINGLE SPACE); THE REMAINDER IS THE PRINT LINE.
+000060*----------------------------------------------------------------
+000070 01  PRINT-RECORD.
+000080     05 PRINT-CTL               PIC X(001).
+000090     05 PRINT-DATA               PIC X(132).
