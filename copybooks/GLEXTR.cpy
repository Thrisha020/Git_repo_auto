@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* GLEXTR - FIXED-WIDTH EXTRACT RECORD PICKED UP BY THE OVERNIGHT
+000030* GENERAL-LEDGER INTERFACE JOB. ONE RECORD IS APPENDED PER
+000040* COMPLETED RUN OF THE SOURCE PROGRAM NAMED IN GL-SOURCE-PROGRAM.
+000050*----------------------------------------------------------------
+000060 01  GL-EXTRACT-RECORD.
+000070     05 GL-SOURCE-PROGRAM       PIC X(08).
+000080     05 GL-RUN-DATE             PIC 9(08).
+000090     05 GL-AMOUNT               PIC S9(09).
+000100     05 FILLER                  PIC X(07).
