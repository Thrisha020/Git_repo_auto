@@ -0,0 +1,54 @@
+000010*----------------------------------------------------------------
+000020* PARMMAP - SYMBOLIC MAP FOR MAPSET PARMMAP, MAP PARMM1.
+000030*
+000040* AS GENERATED BY THE BMS ASSEMBLY OF ../maps/PARMMAP.bms, THE
+000050* MAP DECK FOR THE PARAMETER-MAINTENANCE SCREEN USED BY PARMENT.
+000060* RE-ASSEMBLE THAT DECK AND REGENERATE THIS COPYBOOK TOGETHER -
+000070* DO NOT HAND-EDIT ONE WITHOUT THE OTHER.
+000080*
+000090* TRANC  - 'A' TO MAINTAIN THE AddMain RUN-CONTROL CARD,
+000100*          'C' TO MAINTAIN THE cube.cbl L-MAX-STEP CARD.
+000110* TFIDI  - AddMain'S TRANSACTION-FILE ID (TRANC = 'A' ONLY).
+000120* CDATI  - AddMain'S CONTROL DATE         (TRANC = 'A' ONLY).
+000130* MAXSTI - cube.cbl'S L-MAX-STEP          (TRANC = 'C' ONLY).
+000140* MSGI   - CONFIRMATION/ERROR MESSAGE LINE.
+000150*----------------------------------------------------------------
+000160 01  PARMM1I.
+000170     05 FILLER                  PIC X(12).
+000180     05 TRANCL                  COMP PIC S9(4).
+000190     05 TRANCF                  PICTURE X.
+000200     05 FILLER REDEFINES TRANCF.
+000210         10 TRANCA              PICTURE X.
+000220     05 TRANCI                  PIC X(01).
+000230     05 TFIDL                   COMP PIC S9(4).
+000240     05 TFIDF                   PICTURE X.
+000250     05 FILLER REDEFINES TFIDF.
+000260         10 TFIDA               PICTURE X.
+000270     05 TFIDI                   PIC X(08).
+000280     05 CDATL                   COMP PIC S9(4).
+000290     05 CDATF                   PICTURE X.
+000300     05 FILLER REDEFINES CDATF.
+000310         10 CDATA               PICTURE X.
+000320     05 CDATI                   PIC X(08).
+000330     05 MAXSTL                  COMP PIC S9(4).
+000340     05 MAXSTF                  PICTURE X.
+000350     05 FILLER REDEFINES MAXSTF.
+000360         10 MAXSTA              PICTURE X.
+000370     05 MAXSTI                  PIC X(10).
+000380     05 MSGL                    COMP PIC S9(4).
+000390     05 MSGF                    PICTURE X.
+000400     05 FILLER REDEFINES MSGF.
+000410         10 MSGA                PICTURE X.
+000420     05 MSGI                    PIC X(40).
+000430 01  PARMM1O REDEFINES PARMM1I.
+000440     05 FILLER                  PIC X(12).
+000450     05 FILLER                  PIC X(03).
+000460     05 TRANCO                  PIC X(01).
+000470     05 FILLER                  PIC X(03).
+000480     05 TFIDO                   PIC X(08).
+000490     05 FILLER                  PIC X(03).
+000500     05 CDATO                   PIC X(08).
+000510     05 FILLER                  PIC X(03).
+000520     05 MAXSTO                  PIC X(10).
+000530     05 FILLER                  PIC X(03).
+000540     05 MSGO                    PIC X(40).
