@@ -0,0 +1,117 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  PARMXTR.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-09  DG   NEW PROGRAM. PARMENT MAINTAINS ADDPARM AND
+000130*                  CUBEPARM AS CICS-ADDRESSABLE RELATIVE FILES,
+000140*                  BUT AddMain.cob AND cube.cbl STILL READ THEIR
+000150*                  RUN-TIME OVERRIDES FROM A FLAT SYSIN CARD. THIS
+000160*                  PROGRAM RUNS AS A BATCH STEP AHEAD OF EACH OF
+000170*                  THOSE PROGRAMS, COPYING THE LATEST ADDPARM/
+000180*                  CUBEPARM RECORD OUT TO A FLAT EXTRACT (ADDPARMX/
+000190*                  CUBEPRMX) THAT OPS COPIES TO SYSIN FOR THE NEXT
+000200*                  RUN, THE SAME WAY THE GL EXTRACT (GLEXTRACT) IS
+000210*                  PICKED UP BY THE OVERNIGHT GL INTERFACE JOB.
+000220*----------------------------------------------------------------
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ADDPARM-FILE ASSIGN TO "ADDPARM"
+000270         ORGANIZATION IS RELATIVE
+000280         ACCESS MODE IS SEQUENTIAL
+000290         FILE STATUS IS WS-ADDPARM-STATUS.
+000300     SELECT CUBEPARM-FILE ASSIGN TO "CUBEPARM"
+000310         ORGANIZATION IS RELATIVE
+000320         ACCESS MODE IS SEQUENTIAL
+000330         FILE STATUS IS WS-CUBEPARM-STATUS.
+000340     SELECT ADDPARM-EXTRACT ASSIGN TO "ADDPARMX"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT CUBEPARM-EXTRACT ASSIGN TO "CUBEPRMX"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  ADDPARM-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY ADDPARM.
+000430 FD  CUBEPARM-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY CUBEPARM.
+000460 FD  ADDPARM-EXTRACT
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  ADDPARM-EXTRACT-RECORD     PIC X(80).
+000490 FD  CUBEPARM-EXTRACT
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  CUBEPARM-EXTRACT-RECORD    PIC X(80).
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540* FILE STATUS
+000550*----------------------------------------------------------------
+000560 01  WS-ADDPARM-STATUS      PIC X(02) VALUE SPACES.
+000570     88 WS-ADDPARM-FOUND              VALUE '00'.
+000580 01  WS-CUBEPARM-STATUS     PIC X(02) VALUE SPACES.
+000590     88 WS-CUBEPARM-FOUND             VALUE '00'.
+000600 PROCEDURE DIVISION.
+000610*================================================================
+000620* 0000-MAINLINE
+000630*================================================================
+000640 0000-MAINLINE.
+000650     PERFORM 1000-EXTRACT-ADDPARM THRU 1000-EXIT.
+000660     PERFORM 2000-EXTRACT-CUBEPARM THRU 2000-EXIT.
+000670     STOP RUN.
+000680*----------------------------------------------------------------
+000690* 1000-EXTRACT-ADDPARM - COPY THE LATEST ADDPARM RECORD OUT TO A
+000700*                        FLAT EXTRACT FOR AddMain's SYSIN CARD
+000710*----------------------------------------------------------------
+000720 1000-EXTRACT-ADDPARM.
+000730     OPEN INPUT ADDPARM-FILE.
+000740     OPEN OUTPUT ADDPARM-EXTRACT.
+000750     IF WS-ADDPARM-FOUND
+000760         READ ADDPARM-FILE
+000770             AT END CONTINUE
+000780         END-READ
+000790         IF WS-ADDPARM-FOUND
+000800             MOVE ADDMAIN-PARM-RECORD TO ADDPARM-EXTRACT-RECORD
+000810             WRITE ADDPARM-EXTRACT-RECORD
+000820         ELSE
+000830             DISPLAY '*** PARMXTR0001W - NO ADDPARM RECORD ON '
+000840                 'FILE - SYSIN CARD NOT REFRESHED ***'
+000850         END-IF
+000860     ELSE
+000870         DISPLAY '*** PARMXTR0002W - ADDPARM FILE NOT FOUND - '
+000880             'SYSIN CARD NOT REFRESHED ***'
+000890     END-IF.
+000900     CLOSE ADDPARM-FILE ADDPARM-EXTRACT.
+000910 1000-EXIT.
+000920     EXIT.
+000930*----------------------------------------------------------------
+000940* 2000-EXTRACT-CUBEPARM - COPY THE LATEST CUBEPARM RECORD OUT TO
+000950*                         A FLAT EXTRACT FOR cube.cbl's SYSIN CARD
+000960*----------------------------------------------------------------
+000970 2000-EXTRACT-CUBEPARM.
+000980     OPEN INPUT CUBEPARM-FILE.
+000990     OPEN OUTPUT CUBEPARM-EXTRACT.
+001000     IF WS-CUBEPARM-FOUND
+001010         READ CUBEPARM-FILE
+001020             AT END CONTINUE
+001030         END-READ
+001040         IF WS-CUBEPARM-FOUND
+001050             MOVE CUBE-PARM-RECORD TO CUBEPARM-EXTRACT-RECORD
+001060             WRITE CUBEPARM-EXTRACT-RECORD
+001070         ELSE
+001080             DISPLAY '*** PARMXTR0003W - NO CUBEPARM RECORD ON '
+001090                 'FILE - SYSIN CARD NOT REFRESHED ***'
+001100         END-IF
+001110     ELSE
+001120         DISPLAY '*** PARMXTR0004W - CUBEPARM FILE NOT FOUND - '
+001130             'SYSIN CARD NOT REFRESHED ***'
+001140     END-IF.
+001150     CLOSE CUBEPARM-FILE CUBEPARM-EXTRACT.
+001160 2000-EXIT.
+001170     EXIT.
