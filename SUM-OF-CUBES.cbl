@@ -0,0 +1,127 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  SUM-OF-CUBES.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-09  DG   NEW PROGRAM. ACCUMULATES THE SUM OF CUBES 1
+000130*                  THRU LK-MAX-STEP FOR MAIN-PROGRAM (cube.cbl)
+000140*                  AND CUBESWP. THE LOOP CHECKPOINTS ITS PROGRESS
+000150*                  PERIODICALLY SO A RERUN AFTER AN ABEND CAN
+000160*                  RESUME PARTWAY THROUGH A LARGE L-MAX-STEP RUN
+000170*                  INSTEAD OF REPROCESSING FROM STEP 1.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CKPT-FILE ASSIGN TO "CUBECKPT"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  CKPT-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY CKPTREC.
+000300 WORKING-STORAGE SECTION.
+000310*----------------------------------------------------------------
+000320* SWITCHES AND FILE STATUS
+000330*----------------------------------------------------------------
+000340 01  WS-CKPT-FILE-STATUS    PIC X(02) VALUE SPACES.
+000350     88 WS-CKPT-FILE-FOUND            VALUE '00'.
+000360*----------------------------------------------------------------
+000370* CHECKPOINT INTERVAL AND COUNTER
+000380*----------------------------------------------------------------
+000390 01  WS-CKPT-INTERVAL       PIC 9(05) VALUE 1000.
+000400 01  WS-STEPS-SINCE-CKPT    PIC 9(05) VALUE ZERO.
+000410*----------------------------------------------------------------
+000420* ACCUMULATION WORK FIELDS
+000430*----------------------------------------------------------------
+000440 01  WS-CURRENT-STEP        PIC S9(10) VALUE 1.
+000450 01  WS-RUNNING-RESULT      PIC S9(10) VALUE ZERO.
+000460 01  WS-CUBE-OF-STEP        PIC S9(10) VALUE ZERO.
+000470 LINKAGE SECTION.
+000480 01  LK-MAX-STEP            PIC S9(10).
+000490 01  LK-RESULT              PIC S9(10).
+000500 PROCEDURE DIVISION USING LK-MAX-STEP LK-RESULT.
+000510*================================================================
+000520* 0000-MAINLINE
+000530*================================================================
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000560     PERFORM 2000-ACCUMULATE-STEP THRU 2000-EXIT
+000570         UNTIL WS-CURRENT-STEP > LK-MAX-STEP.
+000580     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000590     GOBACK.
+000600*----------------------------------------------------------------
+000610* 1000-INITIALIZE - RESUME FROM A PRIOR CHECKPOINT IF ONE EXISTS
+000620*                   FOR THIS SAME LK-MAX-STEP, ELSE START AT
+000630*                   STEP 1 WITH A ZERO RUNNING RESULT.
+000640*----------------------------------------------------------------
+000650 1000-INITIALIZE.
+000660     MOVE 1 TO WS-CURRENT-STEP.
+000670     MOVE ZERO TO WS-RUNNING-RESULT.
+000680     OPEN INPUT CKPT-FILE.
+000690     IF WS-CKPT-FILE-FOUND
+000700         READ CKPT-FILE
+000710             AT END CONTINUE
+000720         END-READ
+000730         IF WS-CKPT-FILE-FOUND
+000740             AND CKPT-MAX-STEP = LK-MAX-STEP
+000750             MOVE CKPT-CURRENT-STEP TO WS-CURRENT-STEP
+000760             MOVE CKPT-RUNNING-RESULT TO WS-RUNNING-RESULT
+000770             DISPLAY '*** SUMCUBE0001I - RESUMING L-MAX-STEP '
+000780                 LK-MAX-STEP ' FROM CHECKPOINTED STEP '
+000790                 WS-CURRENT-STEP ' ***'
+000800         END-IF
+000810     END-IF.
+000820     CLOSE CKPT-FILE.
+000830 1000-EXIT.
+000840     EXIT.
+000850*----------------------------------------------------------------
+000860* 2000-ACCUMULATE-STEP - CUBE ONE STEP, ROLL IT INTO THE RUNNING
+000870*                        RESULT, AND CHECKPOINT PERIODICALLY
+000880*----------------------------------------------------------------
+000890 2000-ACCUMULATE-STEP.
+000900     COMPUTE WS-CUBE-OF-STEP =
+000910         WS-CURRENT-STEP * WS-CURRENT-STEP * WS-CURRENT-STEP.
+000920     ADD WS-CUBE-OF-STEP TO WS-RUNNING-RESULT.
+000930     ADD 1 TO WS-CURRENT-STEP.
+000940     ADD 1 TO WS-STEPS-SINCE-CKPT.
+000950     IF WS-STEPS-SINCE-CKPT >= WS-CKPT-INTERVAL
+000960         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+000970         MOVE ZERO TO WS-STEPS-SINCE-CKPT
+000980     END-IF.
+000990 2000-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020* 2100-WRITE-CHECKPOINT - REWRITE CUBECKPT WITH THE CURRENT STEP
+001030*                         AND RUNNING RESULT
+001040*----------------------------------------------------------------
+001050 2100-WRITE-CHECKPOINT.
+001060     MOVE LK-MAX-STEP TO CKPT-MAX-STEP.
+001070     MOVE WS-CURRENT-STEP TO CKPT-CURRENT-STEP.
+001080     MOVE WS-RUNNING-RESULT TO CKPT-RUNNING-RESULT.
+001090     OPEN OUTPUT CKPT-FILE.
+001100     WRITE CKPT-RECORD.
+001110     CLOSE CKPT-FILE.
+001120 2100-EXIT.
+001130     EXIT.
+001140*----------------------------------------------------------------
+001150* 3000-FINALIZE - HAND BACK THE RESULT AND CLEAR THE CHECKPOINT
+001160*                 SO A FUTURE RUN STARTS CLEAN
+001170*----------------------------------------------------------------
+001180 3000-FINALIZE.
+001190     MOVE WS-RUNNING-RESULT TO LK-RESULT.
+001200     MOVE ZERO TO CKPT-MAX-STEP.
+001210     MOVE ZERO TO CKPT-CURRENT-STEP.
+001220     MOVE ZERO TO CKPT-RUNNING-RESULT.
+001230     OPEN OUTPUT CKPT-FILE.
+001240     WRITE CKPT-RECORD.
+001250     CLOSE CKPT-FILE.
+001260 3000-EXIT.
+001270     EXIT.
