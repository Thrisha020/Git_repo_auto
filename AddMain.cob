@@ -1,13 +1,393 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddMain.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(2) VALUE 7.
-       01 NUM2 PIC 9(2) VALUE 5.
-       01 RESULT PIC 9(3).
-
-       PROCEDURE DIVISION.
-           CALL 'AddSub' USING NUM1 NUM2 RESULT.
-           DISPLAY 'The sum is: ' RESULT.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AddMain.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2019-04-02  DG   ORIGINAL TWO-LITERAL DEMONSTRATION VERSION.
+000130* 2026-08-09  DG   REWORKED AS A BATCH CONTROL-TOTAL ADDER OVER
+000140*                  A TRANSACTION FILE OF NUM1/NUM2 PAIRS. ADDSUB
+000150*                  IS NOW CALLED ONCE PER TRANSACTION RECORD AND
+000160*                  THE RESULTS ARE ACCUMULATED INTO A GRAND
+000170*                  TOTAL WHICH IS REPORTED AT END OF FILE.
+000180* 2026-08-09  DG   WIDENED TR-NUM1/TR-NUM2 TO 4 DIGITS AND ADDED
+000190*                  AN OVERFLOW CHECK AHEAD OF THE ADDSUB CALL SO
+000200*                  A TRANSACTION WHOSE TRUE SUM WOULD NOT FIT IN
+000210*                  RESULT (PIC 9(3)) ABENDS THE RUN INSTEAD OF
+000220*                  LETTING A SILENTLY WRAPPED TOTAL THROUGH.
+000230* 2026-08-09  DG   ADDED A SYSIN PARAMETER CARD, READ AHEAD OF
+000240*                  THE PROCESSING LOOP, SO OPS CAN OVERRIDE THE
+000250*                  CONTROL DATE AND TRANSACTION FILE ID FOR A RUN
+000260*                  WITHOUT A RECOMPILE.
+000270* 2026-08-09  DG   ADDED AN AUDIT-LOG RECORD, APPENDED AT END OF
+000280*                  RUN (AND ON AN OVERFLOW ABEND), SO INPUTS AND
+000290*                  RESULTS SURVIVE PAST THE JOB LOG.
+000300* 2026-08-09  DG   REPLACED THE PER-TRANSACTION AND CONTROL-TOTAL
+000310*                  DISPLAY LINES WITH A PRINTED REPORT (ADDRPT) -
+000320*                  PAGE HEADING, ONE DETAIL LINE PER TRANSACTION
+000330*                  AND A CONTROL-TOTAL FOOTER.
+000340* 2026-08-09  DG   ADDED A GL EXTRACT RECORD (GLEXTRACT) AT END OF
+000350*                  A CLEAN RUN SO THE GRAND TOTAL FEEDS THE
+000360*                  OVERNIGHT GENERAL-LEDGER INTERFACE JOB.
+000370* 2026-08-09  DG   NUM1/NUM2 ARE THE FIELDS ACTUALLY PASSED TO
+000380*                  ADDSUB, WHICH EXPECTS PIC 9(2) EACH - PUT THEM
+000390*                  BACK AT THAT WIDTH. THE OVERFLOW CHECK NOW
+000400*                  VALIDATES TR-NUM1/TR-NUM2 DIRECTLY (REJECTING
+000410*                  EITHER ONE OVER 99, AS WELL AS A TRUE SUM OVER
+000420*                  999) BEFORE EITHER VALUE IS MOVED INTO NUM1 OR
+000430*                  NUM2, SO THE CHECK NO LONGER RELIES ON FIELDS
+000440*                  THAT ARE WIDER THAN WHAT GETS PASSED ON.
+000450* 2026-08-09  DG   SHRANK TR-NUM1/TR-NUM2 ON THE TRANSACTION RECORD
+000460*                  TO PIC 9(2), MATCHING WHAT ADDSUB CAN ACTUALLY
+000470*                  PROCESS, SO THE FILE LAYOUT NO LONGER ADVERTISES
+000480*                  4-DIGIT AMOUNTS IT WOULD ABEND THE WHOLE RUN ON.
+000490*                  GATED THE GL EXTRACT WRITE ON A CLEAN RETURN
+000500*                  CODE SO A RUN WHERE THE RESULT-MISMATCH CHECK
+000510*                  FIRED NO LONGER POSTS AN UNVERIFIED TOTAL TO THE
+000520*                  LEDGER. ADDED A TERMINATION LINE TO THE REPORT
+000530*                  ON AN OVERFLOW ABEND SO THE FILED REPORT SHOWS
+000540*                  WHY THE RUN STOPPED SHORT, NOT JUST THE JOB LOG.
+000550* 2026-08-09  DG   MOVED THE OVERFLOW GUARD FROM TR-NUM1/TR-NUM2
+000560*                  (STRUCTURALLY UNREACHABLE NOW THAT THEY ARE
+000570*                  PIC 9(2), CAPPING THEIR TRUE SUM AT 198) ONTO
+000580*                  THE ADD TO WS-GRAND-TOTAL ITSELF, WHICH IS THE
+000590*                  FIELD THAT CAN ACTUALLY OVERFLOW ON A LARGE
+000600*                  BATCH. ALSO GAVE PARM-FILE A FILE STATUS AND A
+000610*                  CHECK AFTER OPEN SO A MISSING SYSIN CARD RUNS
+000620*                  WITH SHOP DEFAULTS AS DOCUMENTED, RATHER THAN
+000630*                  ABENDING ON THE OPEN THE WAY TRANS-FILE DOES.
+000640*----------------------------------------------------------------
+000650 ENVIRONMENT DIVISION.
+000660 INPUT-OUTPUT SECTION.
+000670 FILE-CONTROL.
+000680     SELECT PARM-FILE ASSIGN TO "SYSIN"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-PARM-FILE-STATUS.
+000710     SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILE-ID
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000740     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000770     SELECT RPT-FILE ASSIGN TO "ADDRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT GL-FILE ASSIGN TO "GLEXTRACT"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-GL-FILE-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  PARM-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860     COPY ADDPARM.
+000870 FD  TRANS-FILE
+000880     LABEL RECORDS ARE STANDARD
+000890     RECORDING MODE IS F.
+000900 01  TRANS-RECORD.
+000910     05 TR-NUM1             PIC 9(02).
+000920     05 TR-NUM2             PIC 9(02).
+000930     05 FILLER              PIC X(76).
+000940 FD  AUDIT-FILE
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY AUDITREC.
+000970 FD  GL-FILE
+000980     LABEL RECORDS ARE STANDARD
+000990     RECORDING MODE IS F.
+001000     COPY GLEXTR.
+001010 FD  RPT-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY PRTLINE.
+001040 WORKING-STORAGE SECTION.
+001050*----------------------------------------------------------------
+001060* SWITCHES
+001070*----------------------------------------------------------------
+001080 01  WS-SWITCHES.
+001090     05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+001100         88 END-OF-TRANS-FILE          VALUE 'Y'.
+001110     05 WS-PARM-EOF-SW      PIC X(01) VALUE 'N'.
+001120         88 END-OF-PARM-FILE           VALUE 'Y'.
+001130 01  WS-TRANS-FILE-STATUS   PIC X(02) VALUE SPACES.
+001140     88 WS-TRANS-FILE-FOUND           VALUE '00'.
+001150 01  WS-PARM-FILE-STATUS    PIC X(02) VALUE SPACES.
+001160     88 WS-PARM-FILE-FOUND            VALUE '00'.
+001170 01  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.
+001180     88 WS-AUDIT-FILE-FOUND            VALUE '00'.
+001190 01  WS-GL-FILE-STATUS      PIC X(02) VALUE SPACES.
+001200     88 WS-GL-FILE-FOUND               VALUE '00'.
+001210*----------------------------------------------------------------
+001220* RUN-PARAMETER FIELDS - SET FROM THE SYSIN PARAMETER CARD IF ONE
+001230* IS SUPPLIED, ELSE LEFT AT THE SHOP DEFAULT SHOWN BELOW.
+001240*----------------------------------------------------------------
+001250 01  WS-RUN-PARMS.
+001260     05 WS-TRANS-FILE-ID    PIC X(08) VALUE 'TRANFILE'.
+001270     05 WS-CONTROL-DATE     PIC X(08) VALUE SPACES.
+001280*----------------------------------------------------------------
+001290* CURRENT SYSTEM DATE, PICKED UP ONCE AT START-UP FOR THE AUDIT
+001300* LOG AND (LATER) FOR REPORT HEADINGS.
+001310*----------------------------------------------------------------
+001320 01  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+001330*----------------------------------------------------------------
+001340* COUNTERS AND ACCUMULATORS
+001350*----------------------------------------------------------------
+001360 01  WS-COUNTERS.
+001370     05 WS-RECORD-COUNT     PIC 9(07) COMP VALUE ZERO.
+001380     05 WS-GRAND-TOTAL      PIC 9(09) VALUE ZERO.
+001390     05 WS-RETURN-CODE      PIC 9(04) COMP VALUE ZERO.
+001400*----------------------------------------------------------------
+001410* CROSS-CHECK WORK FIELD - HOLDS AN INDEPENDENTLY COMPUTED SUM OF
+001420* TR-NUM1/TR-NUM2 SO ADDSUB'S RESULT CAN BE VERIFIED RATHER THAN
+001430* TRUSTED OUTRIGHT (SEE 2000-PROCESS-TRANS). THE GRAND-TOTAL
+001440* OVERFLOW GUARD ITSELF IS ON THE ADD TO WS-GRAND-TOTAL BELOW.
+001450*----------------------------------------------------------------
+001460 01  WS-PRE-CHECK-SUM       PIC 9(05) VALUE ZERO.
+001470 01  WS-RECORD-COUNT-DISP   PIC 9(07) VALUE ZERO.
+001480*----------------------------------------------------------------
+001490* PRINTED-REPORT CONTROLS AND LINE LAYOUTS
+001500*----------------------------------------------------------------
+001510     COPY RPTHDR.
+001520 01  WS-RPT-CONTROLS.
+001530     05 WS-PAGE-NUMBER      PIC 9(04) COMP VALUE ZERO.
+001540     05 WS-LINE-COUNT       PIC 9(03) COMP VALUE ZERO.
+001550     05 WS-LINES-PER-PAGE   PIC 9(03) COMP VALUE 060.
+001560 01  WS-RPT-PARAMETERS      PIC X(100) VALUE SPACES.
+001570 01  WS-RPT-RUN-DATE        PIC X(10)  VALUE SPACES.
+001580 01  WS-RPT-DETAIL.
+001590     05 RD-CTL              PIC X(01) VALUE SPACE.
+001600     05 FILLER              PIC X(06) VALUE 'TRANS '.
+001610     05 RD-TRANS-NO         PIC ZZZZZZ9.
+001620     05 FILLER              PIC X(03) VALUE SPACES.
+001630     05 FILLER              PIC X(06) VALUE 'NUM1: '.
+001640     05 RD-NUM1             PIC ZZZ9.
+001650     05 FILLER              PIC X(03) VALUE SPACES.
+001660     05 FILLER              PIC X(06) VALUE 'NUM2: '.
+001670     05 RD-NUM2             PIC ZZZ9.
+001680     05 FILLER              PIC X(03) VALUE SPACES.
+001690     05 FILLER              PIC X(05) VALUE 'SUM: '.
+001700     05 RD-RESULT           PIC ZZ9.
+001710     05 FILLER              PIC X(82) VALUE SPACES.
+001720 01  WS-RPT-SUMMARY.
+001730     05 RS-CTL              PIC X(01) VALUE '0'.
+001740     05 FILLER              PIC X(24) VALUE
+001750         'TRANSACTIONS PROCESSED: '.
+001760     05 RS-RECORD-COUNT     PIC ZZZZZZ9.
+001770     05 FILLER              PIC X(03) VALUE SPACES.
+001780     05 FILLER              PIC X(13) VALUE 'GRAND TOTAL: '.
+001790     05 RS-GRAND-TOTAL      PIC ZZZZZZZZ9.
+001800     05 FILLER              PIC X(76) VALUE SPACES.
+001810*----------------------------------------------------------------
+001820* ADDSUB LINKAGE FIELDS
+001830*----------------------------------------------------------------
+001840 01  NUM1                   PIC 9(02) VALUE ZERO.
+001850 01  NUM2                   PIC 9(02) VALUE ZERO.
+001860 01  RESULT                 PIC 9(03) VALUE ZERO.
+001870 PROCEDURE DIVISION.
+001880*================================================================
+001890* 0000-MAINLINE
+001900*================================================================
+001910 0000-MAINLINE.
+001920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001930     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001940         UNTIL END-OF-TRANS-FILE.
+001950     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001960     STOP RUN RETURNING WS-RETURN-CODE.
+001970*----------------------------------------------------------------
+001980* 1000-INITIALIZE - OPEN THE TRANSACTION FILE AND THE REPORT
+001990*                   FILE, AND PRIME THE READ
+002000*----------------------------------------------------------------
+002010 1000-INITIALIZE.
+002020     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002030     PERFORM 1010-READ-PARM-CARD THRU 1010-EXIT.
+002040     OPEN INPUT TRANS-FILE.
+002050     IF NOT WS-TRANS-FILE-FOUND
+002060         DISPLAY '*** ADDMAIN0003E - UNABLE TO OPEN TRANSACTION '
+002070             'FILE ' WS-TRANS-FILE-ID ' - STATUS '
+002080             WS-TRANS-FILE-STATUS ' ***'
+002090         STOP RUN RETURNING 16
+002100     END-IF.
+002110     OPEN OUTPUT RPT-FILE.
+002120     MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE.
+002130     STRING 'TRANS-FILE-ID=' WS-TRANS-FILE-ID DELIMITED BY SIZE
+002140         INTO WS-RPT-PARAMETERS.
+002150     PERFORM 1020-WRITE-REPORT-HEADING THRU 1020-EXIT.
+002160     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002170 1000-EXIT.
+002180     EXIT.
+002190*----------------------------------------------------------------
+002200* 1020-WRITE-REPORT-HEADING - START A NEW REPORT PAGE
+002210*----------------------------------------------------------------
+002220 1020-WRITE-REPORT-HEADING.
+002230     ADD 1 TO WS-PAGE-NUMBER.
+002240     MOVE 'ADDMAIN'           TO RH1-PROGRAM-NAME.
+002250     MOVE WS-RPT-RUN-DATE     TO RH1-RUN-DATE.
+002260     MOVE WS-PAGE-NUMBER      TO RH1-PAGE-NUMBER.
+002270     MOVE WS-RPT-PARAMETERS   TO RH2-PARAMETERS.
+002280     WRITE PRINT-RECORD FROM WS-RPT-HEADING-1.
+002290     WRITE PRINT-RECORD FROM WS-RPT-HEADING-2.
+002300     WRITE PRINT-RECORD FROM WS-RPT-HEADING-3.
+002310     MOVE ZERO TO WS-LINE-COUNT.
+002320 1020-EXIT.
+002330     EXIT.
+002340*----------------------------------------------------------------
+002350* 1010-READ-PARM-CARD - PICK UP RUN-TIME OVERRIDES FROM SYSIN.
+002360*                       NO CARD (OR A BLANK CARD) MEANS RUN WITH
+002370*                       THE SHOP DEFAULTS ABOVE.
+002380*----------------------------------------------------------------
+002390 1010-READ-PARM-CARD.
+002400     OPEN INPUT PARM-FILE.
+002410     IF WS-PARM-FILE-FOUND
+002420         READ PARM-FILE
+002430             AT END SET END-OF-PARM-FILE TO TRUE
+002440         END-READ
+002450         IF NOT END-OF-PARM-FILE
+002460             IF PARM-CONTROL-DATE NOT = SPACES
+002470                 MOVE PARM-CONTROL-DATE TO WS-CONTROL-DATE
+002480             END-IF
+002490             IF PARM-TRANS-FILE-ID NOT = SPACES
+002500                 MOVE PARM-TRANS-FILE-ID TO WS-TRANS-FILE-ID
+002510             END-IF
+002520         END-IF
+002530         CLOSE PARM-FILE
+002540     ELSE
+002550         SET END-OF-PARM-FILE TO TRUE
+002560     END-IF.
+002570 1010-EXIT.
+002580     EXIT.
+002590*----------------------------------------------------------------
+002600* 2000-PROCESS-TRANS - CALL ADDSUB FOR ONE TRANSACTION AND ROLL
+002610*                      THE RESULT INTO THE GRAND TOTAL
+002620*----------------------------------------------------------------
+002630 2000-PROCESS-TRANS.
+002640     COMPUTE WS-PRE-CHECK-SUM = TR-NUM1 + TR-NUM2.
+002650     MOVE TR-NUM1 TO NUM1.
+002660     MOVE TR-NUM2 TO NUM2.
+002670     CALL 'AddSub' USING NUM1 NUM2 RESULT.
+002680     IF RESULT NOT = WS-PRE-CHECK-SUM
+002690         DISPLAY '*** ADDMAIN0002W - RESULT MISMATCH ON TRANS '
+002700             WS-RECORD-COUNT ' - ADDSUB RETURNED ' RESULT
+002710         DISPLAY '*** EXPECTED (NUM1+NUM2) ' WS-PRE-CHECK-SUM
+002720             ' ***'
+002730         MOVE 4 TO WS-RETURN-CODE
+002740     END-IF.
+002750     ADD RESULT TO WS-GRAND-TOTAL
+002760         ON SIZE ERROR
+002770             PERFORM 2050-OVERFLOW-ERROR
+002780     END-ADD.
+002790     ADD 1 TO WS-RECORD-COUNT.
+002800     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+002810         PERFORM 1020-WRITE-REPORT-HEADING THRU 1020-EXIT
+002820     END-IF.
+002830     MOVE WS-RECORD-COUNT TO RD-TRANS-NO.
+002840     MOVE NUM1            TO RD-NUM1.
+002850     MOVE NUM2            TO RD-NUM2.
+002860     MOVE RESULT          TO RD-RESULT.
+002870     WRITE PRINT-RECORD FROM WS-RPT-DETAIL.
+002880     ADD 1 TO WS-LINE-COUNT.
+002890     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002900 2000-EXIT.
+002910     EXIT.
+002920*----------------------------------------------------------------
+002930* 2050-OVERFLOW-ERROR - ADDING THIS TRANSACTION'S RESULT WOULD
+002940*                       OVERFLOW WS-GRAND-TOTAL (PIC 9(9)). ABEND
+002950*                       THE RUN RATHER THAN LET THE CONTROL TOTAL
+002960*                       THIS PROGRAM EXISTS TO PRODUCE WRAP AND
+002970*                       REPORT A SILENTLY WRONG FIGURE. A SINGLE
+002980*                       TRANSACTION CAN NO LONGER OVERFLOW RESULT
+002990*                       ITSELF - NUM1/NUM2 ARE PIC 9(2), THE WIDTH
+003000*                       ADDSUB ACTUALLY TAKES - SO THE REAL RISK AT
+003010*                       THIS FIELD WIDTH IS THE RUNNING TOTAL OVER
+003020*                       A LARGE BATCH, WHICH IS WHAT THIS GUARDS.
+003030*----------------------------------------------------------------
+003040 2050-OVERFLOW-ERROR.
+003050     DISPLAY '*** ADDMAIN0001E - GRAND TOTAL WOULD OVERFLOW ON '
+003060         'TRANSACTION ' WS-RECORD-COUNT ' ***'.
+003070     DISPLAY '*** GRAND TOTAL BEFORE THIS TRANSACTION='
+003080         WS-GRAND-TOTAL ' - THIS TRANSACTION''S RESULT=' RESULT
+003090         ' ***'.
+003100     DISPLAY '*** RUN TERMINATED - THE CONTROL TOTAL NO LONGER '
+003110         'FITS ITS REPORT FIELD - SPLIT THE TRANSACTION FILE '
+003120         'AND RERUN ***'.
+003130     MOVE 16 TO WS-RETURN-CODE.
+003140     MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT.
+003150     MOVE WS-GRAND-TOTAL  TO RS-GRAND-TOTAL.
+003160     WRITE PRINT-RECORD FROM WS-RPT-SUMMARY.
+003170     MOVE SPACES TO PRINT-RECORD.
+003180     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISP.
+003190     STRING '0*** RUN TERMINATED - GRAND TOTAL WOULD OVERFLOW ON '
+003200         'TRANSACTION ' WS-RECORD-COUNT-DISP
+003210         ' - SEE JOB LOG ***'
+003220         DELIMITED BY SIZE INTO PRINT-RECORD.
+003230     WRITE PRINT-RECORD.
+003240     WRITE PRINT-RECORD FROM WS-RPT-FOOTER.
+003250     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+003260     CLOSE TRANS-FILE RPT-FILE.
+003270     STOP RUN RETURNING WS-RETURN-CODE.
+003280*----------------------------------------------------------------
+003290* 2100-READ-TRANS - READ THE NEXT TRANSACTION RECORD
+003300*----------------------------------------------------------------
+003310 2100-READ-TRANS.
+003320     READ TRANS-FILE
+003330         AT END SET END-OF-TRANS-FILE TO TRUE
+003340     END-READ.
+003350 2100-EXIT.
+003360     EXIT.
+003370*----------------------------------------------------------------
+003380* 3000-FINALIZE - PRINT THE CONTROL-TOTAL SUMMARY, LOG THE RUN
+003390*                 TO THE AUDIT FILE AND CLOSE UP
+003400*----------------------------------------------------------------
+003410 3000-FINALIZE.
+003420     MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT.
+003430     MOVE WS-GRAND-TOTAL  TO RS-GRAND-TOTAL.
+003440     WRITE PRINT-RECORD FROM WS-RPT-SUMMARY.
+003450     WRITE PRINT-RECORD FROM WS-RPT-FOOTER.
+003460     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+003470     IF WS-RETURN-CODE = ZERO
+003480         PERFORM 8500-WRITE-GL-EXTRACT THRU 8500-EXIT
+003490     ELSE
+003500         DISPLAY '*** ADDMAIN0004W - GL EXTRACT NOT WRITTEN - '
+003510             'RUN ENDED WITH RETURN CODE ' WS-RETURN-CODE ' ***'
+003520     END-IF.
+003530     CLOSE TRANS-FILE RPT-FILE.
+003540 3000-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------
+003570* 8000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDITLOG GIVING
+003580*                           THE INPUTS, RESULT AND RETURN CODE
+003590*                           FOR THIS RUN
+003600*----------------------------------------------------------------
+003610 8000-WRITE-AUDIT-RECORD.
+003620     OPEN EXTEND AUDIT-FILE.
+003630     IF NOT WS-AUDIT-FILE-FOUND
+003640         OPEN OUTPUT AUDIT-FILE
+003650     END-IF.
+003660     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+003670     MOVE 'ADDMAIN ' TO AUDIT-PROGRAM-ID.
+003680     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISP.
+003690     STRING 'TRANS=' WS-RECORD-COUNT-DISP DELIMITED BY SIZE
+003700         INTO AUDIT-INPUTS.
+003710     MOVE WS-GRAND-TOTAL TO AUDIT-RESULT.
+003720     MOVE WS-RETURN-CODE TO AUDIT-RETURN-CODE.
+003730     WRITE AUDIT-RECORD.
+003740     CLOSE AUDIT-FILE.
+003750 8000-EXIT.
+003760     EXIT.
+003770*----------------------------------------------------------------
+003780* 8500-WRITE-GL-EXTRACT - APPEND ONE RECORD TO GLEXTRACT CARRYING
+003790*                         THE GRAND TOTAL FOR THE OVERNIGHT GL
+003800*                         INTERFACE JOB TO PICK UP
+003810*----------------------------------------------------------------
+003820 8500-WRITE-GL-EXTRACT.
+003830     OPEN EXTEND GL-FILE.
+003840     IF NOT WS-GL-FILE-FOUND
+003850         OPEN OUTPUT GL-FILE
+003860     END-IF.
+003870     MOVE 'ADDMAIN ' TO GL-SOURCE-PROGRAM.
+003880     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+003890     MOVE WS-GRAND-TOTAL TO GL-AMOUNT.
+003900     WRITE GL-EXTRACT-RECORD.
+003910     CLOSE GL-FILE.
+003920 8500-EXIT.
+003930     EXIT.
