@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PARMENT.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-09  DG   NEW PROGRAM. ONLINE MAINTENANCE TRANSACTION
+000130*                  (TRANID PARM) FOR THE SYSIN PARAMETER CARDS
+000140*                  READ BY AddMain.cob (ADDPARM) AND cube.cbl
+000150*                  (CUBEPARM), SO OPS CAN KEY IN THE NEXT RUN'S
+000160*                  VALUES ONLINE INSTEAD OF A CODE CHANGE AND
+000170*                  REBUILD. AddMain'S REAL INPUTS ARE NOW A
+000180*                  TRANSACTION FILE RATHER THAN A SINGLE NUM1/
+000190*                  NUM2 PAIR, SO THE FIELDS MAINTAINED HERE FOR
+000200*                  AddMain ARE ITS RUN-CONTROL CARD (CONTROL
+000210*                  DATE AND TRANSACTION-FILE ID); cube.cbl'S
+000220*                  L-MAX-STEP IS MAINTAINED AS REQUESTED.
+000230* 2026-08-09  DG   CORRECTED THE PF3 SIGN-OFF MESSAGE LENGTH (WAS
+000240*                  TRUNCATING 'PARAMETER MAINTENANCE COMPLETE' BY
+000250*                  TWO BYTES). ADDED RIDFLD/REWRITE HANDLING TO
+000260*                  BOTH PARAMETER UPDATES NOW THAT ADDPARM/CUBEPARM
+000270*                  ARE RELATIVE FILES (SEE PARMXTR.cbl FOR HOW THE
+000280*                  RECORD REACHES THE BATCH PROGRAMS' SYSIN CARD).
+000290*                  ALSO SET THE MESSAGE FIELD'S ATTRIBUTE BYTE
+000300*                  BRIGHT ON REDISPLAY SO THE RESULT OF AN UPDATE
+000310*                  STANDS OUT ON THE SCREEN.
+000320* 2026-08-09  DG   FIXED THE L-MAX-STEP NUMERIC EDIT - MAXSTI IS A
+000330*                  RAW BMS FIELD, LEFT-JUSTIFIED AND SPACE-FILLED
+000340*                  FOR WHATEVER THE OPERATOR TYPES, SO A NORMAL
+000350*                  SHORT ENTRY LIKE "5" WAS FAILING THE NUMERIC
+000360*                  CLASS TEST ON ITS OWN TRAILING SPACES. THE KEYED
+000370*                  DIGITS (MAXSTL BYTES) ARE NOW RIGHT-JUSTIFIED
+000380*                  AND ZERO-FILLED INTO WS-MAXST-EDIT BEFORE THE
+000390*                  NUMERIC TEST AND THE MOVE TO PARM-MAX-STEP.
+000400*----------------------------------------------------------------
+000410 ENVIRONMENT DIVISION.
+000420 DATA DIVISION.
+000430 WORKING-STORAGE SECTION.
+000440*----------------------------------------------------------------
+000450* CICS RESPONSE AND ATTENTION-ID AREAS
+000460*----------------------------------------------------------------
+000470 01  WS-RESP                PIC S9(08) COMP.
+000480 01  WS-ADDPARM-RRN          PIC S9(08) COMP VALUE 1.
+000490 01  WS-CUBEPARM-RRN         PIC S9(08) COMP VALUE 1.
+000500*----------------------------------------------------------------
+000510* RIGHT-JUSTIFIED, ZERO-FILLED WORK AREA FOR EDITING MAXSTI. AN
+000520* UNPROTECTED BMS FIELD IS LEFT-JUSTIFIED AND SPACE-PADDED FOR
+000530* WHATEVER THE OPERATOR ACTUALLY KEYS, SO "5" COMES IN AS "5" FOLL-
+000540* OWED BY BLANKS, NOT "0000000005" - A CLASS TEST OF NUMERIC
+000550* AGAINST THE RAW MAP FIELD FAILS ON THOSE TRAILING SPACES.
+000560*----------------------------------------------------------------
+000570 01  WS-MAXST-EDIT           PIC 9(10) VALUE ZERO.
+000580     COPY DFHAID.
+000590     COPY DFHBMSCA.
+000600*----------------------------------------------------------------
+000610* SYMBOLIC MAP FOR THE PARAMETER-MAINTENANCE SCREEN
+000620*----------------------------------------------------------------
+000630     COPY PARMMAP.
+000640*----------------------------------------------------------------
+000650* RECORD LAYOUTS FOR THE TWO PARAMETER CARDS MAINTAINED HERE
+000660*----------------------------------------------------------------
+000670     COPY ADDPARM.
+000680     COPY CUBEPARM.
+000690*----------------------------------------------------------------
+000700* COMMAREA - EMPTY, CARRIED ONLY SO THE PSEUDO-CONVERSATION CAN
+000710* BE RESUMED BY CICS ON THE NEXT TERMINAL INPUT.
+000720*----------------------------------------------------------------
+000730 01  WS-COMMAREA             PIC X(01) VALUE SPACES.
+000740 PROCEDURE DIVISION.
+000750*================================================================
+000760* 0000-MAINLINE
+000770*================================================================
+000780 0000-MAINLINE.
+000790     EXEC CICS HANDLE AID
+000800         PF3   (9000-END-SESSION)
+000810         CLEAR (9000-END-SESSION)
+000820     END-EXEC.
+000830     EXEC CICS HANDLE CONDITION
+000840         MAPFAIL (1000-SEND-INITIAL-MAP)
+000850     END-EXEC.
+000860     EXEC CICS RECEIVE
+000870         MAP    ('PARMM1')
+000880         MAPSET ('PARMMAP')
+000890         INTO   (PARMM1I)
+000900     END-EXEC.
+000910     PERFORM 2000-EDIT-AND-UPDATE THRU 2000-EXIT.
+000920     PERFORM 9100-REDISPLAY-MAP THRU 9100-EXIT.
+000930     EXEC CICS RETURN
+000940         TRANSID  ('PARM')
+000950         COMMAREA (WS-COMMAREA)
+000960     END-EXEC.
+000970*----------------------------------------------------------------
+000980* 1000-SEND-INITIAL-MAP - FIRST TIME IN, OR THE OPERATOR CLEARED
+000990*                         THE SCREEN - START WITH A BLANK FORM
+001000*----------------------------------------------------------------
+001010 1000-SEND-INITIAL-MAP.
+001020     MOVE SPACES TO PARMM1O.
+001030     EXEC CICS SEND MAP
+001040         MAP    ('PARMM1')
+001050         MAPSET ('PARMMAP')
+001060         ERASE
+001070     END-EXEC.
+001080     EXEC CICS RETURN
+001090         TRANSID  ('PARM')
+001100         COMMAREA (WS-COMMAREA)
+001110     END-EXEC.
+001120*----------------------------------------------------------------
+001130* 2000-EDIT-AND-UPDATE - ROUTE TO THE RIGHT PARAMETER CARD BASED
+001140*                        ON THE TRANSACTION CODE THE OPERATOR KEYED
+001150*----------------------------------------------------------------
+001160 2000-EDIT-AND-UPDATE.
+001170     IF TRANCI = 'A'
+001180         PERFORM 2100-UPDATE-ADDMAIN-PARM THRU 2100-EXIT
+001190     ELSE
+001200         IF TRANCI = 'C'
+001210             PERFORM 2200-UPDATE-CUBE-PARM THRU 2200-EXIT
+001220         ELSE
+001230             MOVE 'INVALID TRANSACTION CODE - ENTER A OR C'
+001240                 TO MSGI
+001250         END-IF
+001260     END-IF.
+001270 2000-EXIT.
+001280     EXIT.
+001290*----------------------------------------------------------------
+001300* 2100-UPDATE-ADDMAIN-PARM - WRITE AddMain'S RUN-CONTROL CARD TO
+001310*                            THE PARAMETER FILE IT READS AS SYSIN
+001320*----------------------------------------------------------------
+001330 2100-UPDATE-ADDMAIN-PARM.
+001340     MOVE CDATI TO PARM-CONTROL-DATE.
+001350     MOVE TFIDI TO PARM-TRANS-FILE-ID.
+001360     EXEC CICS WRITE
+001370         FILE     ('ADDPARM')
+001380         FROM     (ADDMAIN-PARM-RECORD)
+001390         RIDFLD   (WS-ADDPARM-RRN)
+001400         RESP     (WS-RESP)
+001410     END-EXEC.
+001420     IF WS-RESP = DFHRESP(DUPREC)
+001430         EXEC CICS READ
+001440             FILE     ('ADDPARM')
+001450             INTO     (ADDMAIN-PARM-RECORD)
+001460             RIDFLD   (WS-ADDPARM-RRN)
+001470             UPDATE
+001480             RESP     (WS-RESP)
+001490         END-EXEC
+001500         MOVE CDATI TO PARM-CONTROL-DATE
+001510         MOVE TFIDI TO PARM-TRANS-FILE-ID
+001520         EXEC CICS REWRITE
+001530             FILE     ('ADDPARM')
+001540             FROM     (ADDMAIN-PARM-RECORD)
+001550             RESP     (WS-RESP)
+001560         END-EXEC
+001570     END-IF.
+001580     IF WS-RESP = DFHRESP(NORMAL)
+001590         MOVE 'AddMain PARAMETER CARD UPDATED' TO MSGI
+001600     ELSE
+001610         MOVE 'ERROR WRITING ADDPARM - SEE CICS LOG' TO MSGI
+001620     END-IF.
+001630 2100-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660* 2200-UPDATE-CUBE-PARM - WRITE cube.cbl'S L-MAX-STEP CARD TO THE
+001670*                         PARAMETER FILE IT READS AS SYSIN
+001680*----------------------------------------------------------------
+001690 2200-UPDATE-CUBE-PARM.
+001700     MOVE ZERO TO WS-MAXST-EDIT.
+001710     IF MAXSTL > ZERO
+001720         MOVE MAXSTI(1:MAXSTL)
+001730             TO WS-MAXST-EDIT(11 - MAXSTL : MAXSTL)
+001740     END-IF.
+001750     IF MAXSTL = ZERO OR WS-MAXST-EDIT IS NOT NUMERIC
+001760         MOVE 'L-MAX-STEP MUST BE NUMERIC' TO MSGI
+001770     ELSE
+001780         MOVE WS-MAXST-EDIT TO PARM-MAX-STEP
+001790         EXEC CICS WRITE
+001800             FILE     ('CUBEPARM')
+001810             FROM     (CUBE-PARM-RECORD)
+001820             RIDFLD   (WS-CUBEPARM-RRN)
+001830             RESP     (WS-RESP)
+001840         END-EXEC
+001850         IF WS-RESP = DFHRESP(DUPREC)
+001860             EXEC CICS READ
+001870                 FILE     ('CUBEPARM')
+001880                 INTO     (CUBE-PARM-RECORD)
+001890                 RIDFLD   (WS-CUBEPARM-RRN)
+001900                 UPDATE
+001910                 RESP     (WS-RESP)
+001920             END-EXEC
+001930             MOVE WS-MAXST-EDIT TO PARM-MAX-STEP
+001940             EXEC CICS REWRITE
+001950                 FILE     ('CUBEPARM')
+001960                 FROM     (CUBE-PARM-RECORD)
+001970                 RESP     (WS-RESP)
+001980             END-EXEC
+001990         END-IF
+002000         IF WS-RESP = DFHRESP(NORMAL)
+002010             MOVE 'CUBE L-MAX-STEP PARAMETER UPDATED' TO MSGI
+002020         ELSE
+002030             MOVE 'ERROR WRITING CUBEPARM - SEE CICS LOG' TO MSGI
+002040         END-IF
+002050     END-IF.
+002060 2200-EXIT.
+002070     EXIT.
+002080*----------------------------------------------------------------
+002090* 9000-END-SESSION - PF3 OR CLEAR - END THE TRANSACTION
+002100*----------------------------------------------------------------
+002110 9000-END-SESSION.
+002120     EXEC CICS SEND TEXT
+002130         FROM   ('PARAMETER MAINTENANCE COMPLETE')
+002140         LENGTH (30)
+002150         ERASE
+002160         FREEKB
+002170     END-EXEC.
+002180     EXEC CICS RETURN
+002190     END-EXEC.
+002200*----------------------------------------------------------------
+002210* 9100-REDISPLAY-MAP - RE-SHOW THE SCREEN WITH THE RESULT MESSAGE
+002220*                      FROM 2000-EDIT-AND-UPDATE
+002230*----------------------------------------------------------------
+002240 9100-REDISPLAY-MAP.
+002250     MOVE TRANCI TO TRANCO.
+002260     MOVE TFIDI  TO TFIDO.
+002270     MOVE CDATI  TO CDATO.
+002280     MOVE MAXSTI TO MAXSTO.
+002290     MOVE DFHBMBRY TO MSGA.
+002300     EXEC CICS SEND MAP
+002310         MAP     ('PARMM1')
+002320         MAPSET  ('PARMMAP')
+002330         DATAONLY
+002340     END-EXEC.
+002350 9100-EXIT.
+002360     EXIT.
