@@ -0,0 +1,62 @@
+*----------------------------------------------------------------*
+* PARMMAP - BMS MAPSET SOURCE FOR THE PARMENT PARAMETER-         *
+*           MAINTENANCE TRANSACTION (TRANID PARM).               *
+*                                                                 *
+*           ASSEMBLE THIS DECK TO PRODUCE THE LOAD-LIBRARY MAP    *
+*           MEMBER AND, VIA THE COBOL DSECT OPTION, THE SYMBOLIC  *
+*           MAP COPYBOOK PARMMAP.cpy SHIPPED ALONGSIDE IT.        *
+*----------------------------------------------------------------*
+PARMMAP  DFHMSD TYPE=&SYSPARM,                                  X
+               MODE=INOUT,                                     X
+               LANG=COBOL,                                     X
+               CTRL=(FREEKB,FRSET),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+PARMM1   DFHMDI SIZE=(24,80),                                   X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),                                    X
+               LENGTH=40,                                       X
+               ATTRB=(ASKIP,BRT),                               X
+               INITIAL='PARAMETER MAINTENANCE - PARMENT'
+*
+         DFHMDF POS=(03,01),                                    X
+               LENGTH=29,                                       X
+               ATTRB=ASKIP,                                     X
+               INITIAL='TRANSACTION CODE (A/C) . . .'
+TRANC    DFHMDF POS=(03,32),                                    X
+               LENGTH=1,                                        X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(05,01),                                    X
+               LENGTH=29,                                       X
+               ATTRB=ASKIP,                                     X
+               INITIAL='ADDMAIN TRANS FILE ID  . . .'
+TFID     DFHMDF POS=(05,32),                                    X
+               LENGTH=8,                                        X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(07,01),                                    X
+               LENGTH=29,                                       X
+               ATTRB=ASKIP,                                     X
+               INITIAL='ADDMAIN CONTROL DATE  . . .'
+CDAT     DFHMDF POS=(07,32),                                    X
+               LENGTH=8,                                        X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(09,01),                                    X
+               LENGTH=29,                                       X
+               ATTRB=ASKIP,                                     X
+               INITIAL='CUBE L-MAX-STEP . . . . . .'
+MAXST    DFHMDF POS=(09,32),                                    X
+               LENGTH=10,                                       X
+               ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(22,01),                                    X
+               LENGTH=40,                                       X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
