@@ -1,17 +1,189 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MAIN-PROGRAM.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 L-MAX-STEP    PIC S9(10) VALUE 5.
-       01 RESULT        PIC S9(10) VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Calling SUM-OF-CUBES with L-MAX-STEP = " L-MAX-STEP.
-
-           CALL 'SUM-OF-CUBES'  USING L-MAX-STEP RESULT.
-
-           DISPLAY "The sum of cubes is: " RESULT.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  MAIN-PROGRAM.
+000030 AUTHOR. D-GOODWIN.
+000040 INSTALLATION. BATCH-CONTROL-GROUP.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2019-04-02  DG   ORIGINAL SINGLE-LITERAL DEMONSTRATION VERSION.
+000130* 2026-08-09  DG   ADDED A SYSIN PARAMETER CARD, READ AHEAD OF
+000140*                  THE CALL TO SUM-OF-CUBES, SO OPS CAN DRIVE
+000150*                  L-MAX-STEP FROM JCL WITHOUT A RECOMPILE.
+000160* 2026-08-09  DG   ADDED AN AUDIT-LOG RECORD, APPENDED AT END OF
+000170*                  RUN, SO THE INPUT AND RESULT SURVIVE PAST THE
+000180*                  JOB LOG.
+000190* 2026-08-09  DG   ADDED A CLOSED-FORM RECOMPUTATION OF THE SUM
+000200*                  OF CUBES AFTER THE CALL, TO FLAG A MISMATCH
+000210*                  INSTEAD OF TRUSTING SUM-OF-CUBES ON FAITH.
+000220* 2026-08-09  DG   REPLACED THE CONSOLE DISPLAY OF THE RESULT
+000230*                  WITH A PRINTED REPORT (CUBERPT) CARRYING A
+000240*                  PAGE HEADING, ONE DETAIL LINE AND A FOOTER.
+000250* 2026-08-09  DG   GAVE PARM-FILE A FILE STATUS AND A CHECK AFTER
+000260*                  OPEN SO A MISSING SYSIN CARD RUNS WITH THE
+000270*                  SHOP DEFAULT L-MAX-STEP AS DOCUMENTED, RATHER
+000280*                  THAN ABENDING ON THE OPEN.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PARM-FILE ASSIGN TO "SYSIN"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-PARM-FILE-STATUS.
+000360     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000390     SELECT RPT-FILE ASSIGN TO "CUBERPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PARM-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY CUBEPARM.
+000460 FD  AUDIT-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY AUDITREC.
+000490 FD  RPT-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY PRTLINE.
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540* SWITCHES
+000550*----------------------------------------------------------------
+000560 01  WS-SWITCHES.
+000570     05 WS-PARM-EOF-SW      PIC X(01) VALUE 'N'.
+000580         88 END-OF-PARM-FILE           VALUE 'Y'.
+000590 01  WS-PARM-FILE-STATUS    PIC X(02) VALUE SPACES.
+000600     88 WS-PARM-FILE-FOUND            VALUE '00'.
+000610 01  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000620     88 WS-AUDIT-FILE-FOUND            VALUE '00'.
+000630*----------------------------------------------------------------
+000640* CURRENT SYSTEM DATE, PICKED UP ONCE AT START-UP FOR THE AUDIT
+000650* LOG AND (LATER) FOR REPORT HEADINGS.
+000660*----------------------------------------------------------------
+000670 01  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+000680 01  WS-RETURN-CODE          PIC 9(04) COMP VALUE ZERO.
+000690*----------------------------------------------------------------
+000700* SUM-OF-CUBES LINKAGE FIELDS
+000710*----------------------------------------------------------------
+000720 01  L-MAX-STEP             PIC S9(10) VALUE 5.
+000730 01  RESULT                 PIC S9(10) VALUE 0.
+000740*----------------------------------------------------------------
+000750* INDEPENDENT CROSS-CHECK FIELD - THE CLOSED-FORM SUM OF CUBES
+000760* 1 THRU L-MAX-STEP, i.e. (N*(N+1)/2) SQUARED, COMPUTED WITHOUT
+000770* GOING NEAR SUM-OF-CUBES'S OWN ACCUMULATION LOGIC.
+000780*----------------------------------------------------------------
+000790 01  WS-EXPECTED-RESULT     PIC S9(10) VALUE ZERO.
+000800*----------------------------------------------------------------
+000810* PRINTED-REPORT CONTROLS AND LINE LAYOUTS
+000820*----------------------------------------------------------------
+000830     COPY RPTHDR.
+000840 01  WS-PAGE-NUMBER         PIC 9(04) COMP VALUE ZERO.
+000850 01  WS-RPT-PARAMETERS      PIC X(100) VALUE SPACES.
+000860 01  WS-RPT-RUN-DATE        PIC X(10)  VALUE SPACES.
+000870 01  WS-RPT-DETAIL.
+000880     05 RD-CTL              PIC X(01) VALUE SPACE.
+000890     05 FILLER              PIC X(12) VALUE 'L-MAX-STEP: '.
+000900     05 RD-MAX-STEP         PIC Z(09)9-.
+000910     05 FILLER              PIC X(03) VALUE SPACES.
+000920     05 FILLER              PIC X(18) VALUE 'SUM OF CUBES IS: '.
+000930     05 RD-RESULT           PIC Z(09)9-.
+000940     05 FILLER              PIC X(77) VALUE SPACES.
+000950 PROCEDURE DIVISION.
+000960*================================================================
+000970* 0000-MAINLINE
+000980*================================================================
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     CALL 'SUM-OF-CUBES' USING L-MAX-STEP RESULT.
+001020     PERFORM 2000-RECONCILE-RESULT THRU 2000-EXIT.
+001030     PERFORM 4000-WRITE-REPORT THRU 4000-EXIT.
+001040     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+001050     CLOSE RPT-FILE.
+001060     STOP RUN RETURNING WS-RETURN-CODE.
+001070*----------------------------------------------------------------
+001080* 1000-INITIALIZE - PICK UP L-MAX-STEP FROM THE SYSIN PARAMETER
+001090*                   CARD. NO CARD (OR A ZERO CARD) MEANS RUN
+001100*                   WITH THE SHOP DEFAULT ABOVE.
+001110*----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001140     OPEN INPUT PARM-FILE.
+001150     IF WS-PARM-FILE-FOUND
+001160         READ PARM-FILE
+001170             AT END SET END-OF-PARM-FILE TO TRUE
+001180         END-READ
+001190         IF NOT END-OF-PARM-FILE
+001200             IF PARM-MAX-STEP > 0
+001210                 MOVE PARM-MAX-STEP TO L-MAX-STEP
+001220             END-IF
+001230         END-IF
+001240         CLOSE PARM-FILE
+001250     ELSE
+001260         SET END-OF-PARM-FILE TO TRUE
+001270     END-IF.
+001280     OPEN OUTPUT RPT-FILE.
+001290     MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE.
+001300     STRING 'L-MAX-STEP=' L-MAX-STEP DELIMITED BY SIZE
+001310         INTO WS-RPT-PARAMETERS.
+001320 1000-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350* 2000-RECONCILE-RESULT - INDEPENDENTLY RECOMPUTE THE SUM OF
+001360*                         CUBES VIA THE CLOSED-FORM FORMULA AND
+001370*                         FLAG A MISMATCH AGAINST SUM-OF-CUBES'S
+001380*                         ANSWER INSTEAD OF TRUSTING IT OUTRIGHT.
+001390*----------------------------------------------------------------
+001400 2000-RECONCILE-RESULT.
+001410     COMPUTE WS-EXPECTED-RESULT =
+001420         ((L-MAX-STEP * (L-MAX-STEP + 1)) / 2) ** 2.
+001430     IF RESULT NOT = WS-EXPECTED-RESULT
+001440         DISPLAY '*** CUBEMAIN0001W - RESULT MISMATCH - '
+001450             'SUM-OF-CUBES RETURNED ' RESULT
+001460         DISPLAY '*** EXPECTED (CLOSED-FORM) ' WS-EXPECTED-RESULT
+001470             ' ***'
+001480         MOVE 4 TO WS-RETURN-CODE
+001490     END-IF.
+001500 2000-EXIT.
+001510     EXIT.
+001520*----------------------------------------------------------------
+001530* 4000-WRITE-REPORT - PRINT THE PAGE HEADING, THE ONE DETAIL LINE
+001540*                     FOR THIS RUN, AND THE REPORT FOOTER
+001550*----------------------------------------------------------------
+001560 4000-WRITE-REPORT.
+001570     ADD 1 TO WS-PAGE-NUMBER.
+001580     MOVE 'MAIN-PROGRAM'      TO RH1-PROGRAM-NAME.
+001590     MOVE WS-RPT-RUN-DATE     TO RH1-RUN-DATE.
+001600     MOVE WS-PAGE-NUMBER      TO RH1-PAGE-NUMBER.
+001610     MOVE WS-RPT-PARAMETERS   TO RH2-PARAMETERS.
+001620     WRITE PRINT-RECORD FROM WS-RPT-HEADING-1.
+001630     WRITE PRINT-RECORD FROM WS-RPT-HEADING-2.
+001640     WRITE PRINT-RECORD FROM WS-RPT-HEADING-3.
+001650     MOVE L-MAX-STEP TO RD-MAX-STEP.
+001660     MOVE RESULT     TO RD-RESULT.
+001670     WRITE PRINT-RECORD FROM WS-RPT-DETAIL.
+001680     WRITE PRINT-RECORD FROM WS-RPT-FOOTER.
+001690 4000-EXIT.
+001700     EXIT.
+001710*----------------------------------------------------------------
+001720* 8000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDITLOG GIVING
+001730*                           THE INPUT AND RESULT FOR THIS RUN
+001740*----------------------------------------------------------------
+001750 8000-WRITE-AUDIT-RECORD.
+001760     OPEN EXTEND AUDIT-FILE.
+001770     IF NOT WS-AUDIT-FILE-FOUND
+001780         OPEN OUTPUT AUDIT-FILE
+001790     END-IF.
+001800     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+001810     MOVE 'MAIN-PROGRAM' TO AUDIT-PROGRAM-ID.
+001820     STRING 'L-MAX-STEP=' L-MAX-STEP DELIMITED BY SIZE
+001830         INTO AUDIT-INPUTS.
+001840     MOVE RESULT TO AUDIT-RESULT.
+001850     MOVE WS-RETURN-CODE TO AUDIT-RETURN-CODE.
+001860     WRITE AUDIT-RECORD.
+001870     CLOSE AUDIT-FILE.
+001880 8000-EXIT.
+001890     EXIT.
